@@ -1,106 +1,826 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. worker.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC PIC X(3692).
        WORKING-STORAGE SECTION.
-       01 PARAM-NAME PIC X(7).
-       01 PARAM-VALUE PIC 9(10).
+       01 PARAM-NAME PIC X(8).
        01 PARAM-OUTPUT PIC X(10).
        01 PARAM PIC 9(10) BINARY.
-       01 PARAM-COUNTER PIC 9(2) VALUE 0.
-       01 DREW PIC 9 VALUE 0.
+       01 PARAM-COUNTER PIC 9(3) VALUE 0.
        01 TOTAL-ROWS PIC 9(2) VALUE 20.
        01 TOTAL-COLUMNS PIC 9(2) VALUE 15.
+       01 WS-MAX-ROWS PIC 9(2) VALUE 60.
+       01 WS-MAX-COLUMNS PIC 9(2) VALUE 60.
+       01 WS-ROWS-PARAM PIC 9(10).
+       01 WS-COLS-PARAM PIC 9(10).
+       01 WS-STATE-FIELD-COUNT PIC 9(3) VALUE 30.
+       01 WS-WRAP-FLAG PIC 9 VALUE 0.
+       01 WS-PATTERN-NAME PIC X(12).
+       01 WS-PATTERN-ROWS PIC 9(2) VALUE 0.
+       01 WS-PATTERN-COLS PIC 9(2) VALUE 0.
+       01 WS-PATTERN-DATA PIC X(900).
+       01 WS-PLACE-ROW-OFFSET PIC S9(3).
+       01 WS-PLACE-COL-OFFSET PIC S9(3).
+       01 WS-PLACE-ROW PIC 9(2).
+       01 WS-PLACE-COL PIC 9(2).
+       01 WS-PLACE-TARGET-ROW PIC 9(3).
+       01 WS-PLACE-TARGET-COL PIC 9(3).
+       01 WS-PLACE-SRC-POS PIC 9(3).
+       01 WS-POPULATION PIC 9(4) VALUE 0.
+       01 WS-POP-CELL-COUNT PIC 9(4) VALUE 0.
+       01 WS-POP-COUNTER PIC 9(4) VALUE 0.
+       01 WS-STABLE-FLAG PIC 9 VALUE 0.
+       01 WS-STABLE-GENERATION PIC 9(10) VALUE 0.
+       01 WS-CHECKSUM PIC 9(10) VALUE 0.
+       01 WS-HISTORY-LENGTH PIC 9 VALUE 6.
+       01 WS-HISTORY-TABLE.
+           05 WS-HISTORY-ENTRY OCCURS 6 TIMES PIC 9(10) VALUE 0.
+       01 WS-HIST-IDX PIC 9(2) VALUE 0.
+       01 WS-HIST-NAME PIC X(6).
+       01 WS-HIST-MATCHED PIC 9 VALUE 0.
+       01 WS-CHECKSUM-DIGIT PIC 9 VALUE 0.
+       01 WS-PAUSED-FLAG PIC 9 VALUE 0.
+       01 WS-SPEED-PARAM PIC 9(10) VALUE 0.
+       01 WS-SPEED-MS PIC 9(5) VALUE 1000.
+       01 WS-TOGGLE-PAUSE PIC 9 VALUE 0.
+       01 WS-STEP-ONCE PIC 9 VALUE 0.
+       01 WS-RLE-TEXT PIC X(4000).
+       01 WS-RLE-HTML PIC X(4000).
+       01 WS-RLE-HTML-LEN PIC 9(4) VALUE 0.
+       01 WS-RLE-SRC-LEN PIC 9(4) VALUE 0.
+       01 WS-RLE-ESC-IDX PIC 9(4) VALUE 0.
+       01 WS-RLE-ESC-CHAR PIC X(1).
+       01 WS-RLE-ESC-STR PIC X(6).
+       01 WS-RLE-ESC-STR-LEN PIC 9(1) VALUE 0.
+       01 WS-EXPORT-RLE PIC 9 VALUE 0.
+       01 WS-RLE-PTR PIC 9(4) VALUE 1.
+       01 WS-RLE-HEADER PIC X(80).
+       01 WS-RLE-HEADER-FOUND PIC 9 VALUE 0.
+       01 WS-RLE-X-PART PIC X(20).
+       01 WS-RLE-Y-PART PIC X(20).
+       01 WS-RLE-JUNK PIC X(40).
+       01 WS-RLE-X-NUM PIC X(10).
+       01 WS-RLE-Y-NUM PIC X(10).
+       01 WS-RLE-X-VAL PIC 9(4) VALUE 0.
+       01 WS-RLE-Y-VAL PIC 9(4) VALUE 0.
+       01 WS-RLE-SCAN-POS PIC 9(4) VALUE 0.
+       01 WS-RLE-CH PIC X(1).
+       01 WS-RLE-COUNT PIC 9(4) VALUE 0.
+       01 WS-RLE-DONE PIC 9 VALUE 0.
+       01 WS-RLE-OUT-ROW PIC 9(4) VALUE 1.
+       01 WS-RLE-OUT-COL PIC 9(4) VALUE 1.
+       01 WS-RLE-OUT-POS PIC 9(4) VALUE 0.
+       01 WS-MAX-RLE-DIM PIC 9(2) VALUE 30.
+       01 WS-RLE-EXP-ROW PIC 9(2) VALUE 0.
+       01 WS-RLE-EXP-COL PIC 9(2) VALUE 0.
+       01 WS-RLE-RUN-CHAR PIC X(1).
+       01 WS-RLE-RUN-COUNT PIC 9(4) VALUE 0.
+       01 WS-RLE-COUNT-EDITED PIC ZZZ9.
+       01 WS-GENERATION-EDITED PIC Z(9)9.
+       01 WS-POPULATION-EDITED PIC ZZZ9.
+       01 WS-STABLE-GENERATION-EDITED PIC Z(9)9.
+       01 WS-SPEED-MS-EDITED PIC Z(4)9.
+       01 CKPT-GENERATION-EDITED PIC Z(9)9.
+       01 WS-RLE-EXP-POS PIC 9(4) VALUE 0.
+       01 WS-STATE-RAW PIC X(12).
+       01 WS-STATE-ERROR PIC 9 VALUE 0.
+       01 WS-STATE-CHAR-IDX PIC 9(2) VALUE 0.
+       01 WS-RUNID-ERROR PIC 9 VALUE 0.
+       01 WS-RUNID-CHAR-IDX PIC 9(2) VALUE 0.
+       01 WS-RUNID-CHAR PIC X(1).
+       01 WS-RUNID-TRIMMED-LEN PIC 9(2) VALUE 0.
+       01 WS-PATTERN-ERROR PIC 9 VALUE 0.
+       01 WS-PATTERN-CHAR-IDX PIC 9(2) VALUE 0.
+       01 WS-PATTERN-CHAR PIC X(1).
+       01 WS-PATTERN-TRIMMED-LEN PIC 9(2) VALUE 0.
+       COPY "patterns.cpy".
        01 ROW-COUNTER PIC 9(2) VALUE 0.
        01 COLUMN-COUNTER PIC 9(2) VALUE 0.
-       01 OLD-WORLD PIC X(300).
-       01 NEW-WORLD PIC X(300).
+       01 OLD-WORLD PIC X(3600).
+       01 NEW-WORLD PIC X(3600).
        01 CELL PIC X(1) VALUE "0".
        01 X PIC 9(2) VALUE 0.
        01 Y PIC 9(2) VALUE 0.
-       01 POS PIC 9(3).
+       01 POS PIC 9(4).
        01 ROW-OFFSET PIC S9.
        01 COLUMN-OFFSET PIC S9.
        01 NEIGHBORS PIC 9 VALUE 0.
+       01 WS-RUN-ID PIC X(20).
+       01 WS-CHECKPOINT-PATH PIC X(40).
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-CHECKPOINT-EXISTS PIC 9 VALUE 0.
+       01 WS-RESUME-CHOICE PIC 9(10) VALUE 0.
+       01 WS-GENERATION PIC 9(10) VALUE 0.
+       01 WS-CHECKPOINT-RECORD.
+           05 CKPT-GENERATION PIC 9(10).
+           05 CKPT-ROWS PIC 9(2).
+           05 CKPT-COLUMNS PIC 9(2).
+           05 CKPT-WRAP PIC 9.
+           05 CKPT-STABLE PIC 9.
+           05 CKPT-STABLE-GENERATION PIC 9(10).
+           05 CKPT-HIST-ENTRY OCCURS 6 TIMES PIC 9(10).
+           05 CKPT-PAUSED PIC 9.
+           05 CKPT-SPEED PIC 9(5).
+           05 CKPT-WORLD PIC X(3600).
        PROCEDURE DIVISION.
+           CALL "get_http_form" USING "runid" WS-RUN-ID.
+           IF WS-RUN-ID = SPACES THEN
+               MOVE "default" TO WS-RUN-ID
+           END-IF.
+           PERFORM VALIDATE-RUN-ID.
+           IF WS-RUNID-ERROR = 1 THEN
+               PERFORM PRINT-RUNID-ERROR
+               STOP RUN
+           END-IF.
+           STRING "ckpt-" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+               ".dat" DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-PATH.
+           CALL "get_http_form" USING "rows" RETURNING WS-ROWS-PARAM.
+           CALL "get_http_form" USING "cols" RETURNING WS-COLS-PARAM.
+           IF WS-ROWS-PARAM > 0 AND WS-ROWS-PARAM <= WS-MAX-ROWS THEN
+               MOVE WS-ROWS-PARAM TO TOTAL-ROWS
+           ELSE
+               MOVE 20 TO TOTAL-ROWS
+           END-IF.
+           IF WS-COLS-PARAM > 0 AND WS-COLS-PARAM <= WS-MAX-COLUMNS THEN
+               MOVE WS-COLS-PARAM TO TOTAL-COLUMNS
+           ELSE
+               MOVE 15 TO TOTAL-COLUMNS
+           END-IF.
+           COMPUTE WS-STATE-FIELD-COUNT =
+               (TOTAL-ROWS * TOTAL-COLUMNS + 9) / 10.
+           CALL "get_http_form" USING "wrap" RETURNING WS-WRAP-FLAG.
+           CALL "get_http_form" USING "exportrle"
+                RETURNING WS-EXPORT-RLE.
+           CALL "get_http_form" USING "pattern" WS-PATTERN-NAME.
+           IF WS-PATTERN-NAME = SPACES THEN
+               MOVE "classic" TO WS-PATTERN-NAME
+           END-IF.
+           PERFORM VALIDATE-PATTERN-NAME.
+           IF WS-PATTERN-ERROR = 1 THEN
+               PERFORM PRINT-PATTERN-ERROR
+               STOP RUN
+           END-IF.
+           CALL "get_http_form" USING "rle" WS-RLE-TEXT.
            CALL "get_http_form" USING "state" RETURNING PARAM.
-	   IF PARAM = 1 THEN
-	      PERFORM VARYING PARAM-COUNTER FROM 1 BY 1 UNTIL PARAM-COUNTER > 30
-	         STRING "state" PARAM-COUNTER INTO PARAM-NAME
-	         CALL "get_http_form" USING PARAM-NAME RETURNING PARAM-VALUE
-		 COMPUTE POS = (PARAM-COUNTER - 1) * 10 + 1
-		 MOVE PARAM-VALUE TO NEW-WORLD(POS:10)
-	      END-PERFORM
- 	  ELSE
-	    MOVE "000000000000000000000000000000000000000000000000000000000000000000000000000000000000000000000000000000000000001110000000000001010000000000001010000000000000100000000000101110000000000010101000000000000100100000000001010000000000001010000000000000000000000000000000000000000000000000000000000000000000" TO NEW-WORLD.
+           IF PARAM = 1 THEN
+              MOVE 0 TO WS-STATE-ERROR
+              PERFORM VARYING PARAM-COUNTER FROM 1 BY 1
+                       UNTIL PARAM-COUNTER > WS-STATE-FIELD-COUNT
+                              OR WS-STATE-ERROR = 1
+                 STRING "state" PARAM-COUNTER INTO PARAM-NAME
+                 MOVE SPACES TO WS-STATE-RAW
+                 CALL "get_http_form" USING PARAM-NAME WS-STATE-RAW
+                 PERFORM VALIDATE-STATE-FIELD
+                 IF WS-STATE-ERROR = 0 THEN
+                     COMPUTE POS = (PARAM-COUNTER - 1) * 10 + 1
+                     MOVE WS-STATE-RAW(1:10) TO NEW-WORLD(POS:10)
+                 END-IF
+              END-PERFORM
+              IF WS-STATE-ERROR = 1 THEN
+                  PERFORM PRINT-VALIDATION-ERROR
+                  STOP RUN
+              END-IF
+              CALL "get_http_form" USING "generation"
+                   RETURNING WS-GENERATION
+              CALL "get_http_form" USING "stable"
+                   RETURNING WS-STABLE-FLAG
+              CALL "get_http_form" USING "stablegen"
+                   RETURNING WS-STABLE-GENERATION
+              PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                       UNTIL WS-HIST-IDX > WS-HISTORY-LENGTH
+                 STRING "hist" WS-HIST-IDX INTO WS-HIST-NAME
+                 CALL "get_http_form" USING WS-HIST-NAME
+                      RETURNING WS-HISTORY-ENTRY(WS-HIST-IDX)
+              END-PERFORM
+              CALL "get_http_form" USING "paused"
+                   RETURNING WS-PAUSED-FLAG
+              CALL "get_http_form" USING "speed"
+                   RETURNING WS-SPEED-PARAM
+              IF WS-SPEED-PARAM >= 100 AND WS-SPEED-PARAM <= 10000 THEN
+                  MOVE WS-SPEED-PARAM TO WS-SPEED-MS
+              ELSE
+                  MOVE 1000 TO WS-SPEED-MS
+              END-IF
+              CALL "get_http_form" USING "togglepause"
+                   RETURNING WS-TOGGLE-PAUSE
+              CALL "get_http_form" USING "steponce"
+                   RETURNING WS-STEP-ONCE
+              IF WS-TOGGLE-PAUSE = 1 THEN
+                  IF WS-PAUSED-FLAG = 1 THEN
+                      MOVE 0 TO WS-PAUSED-FLAG
+                  ELSE
+                      MOVE 1 TO WS-PAUSED-FLAG
+                  END-IF
+              END-IF
+              IF WS-STEP-ONCE = 1 THEN
+                  MOVE 1 TO WS-PAUSED-FLAG
+              END-IF
+              ELSE
+              PERFORM TRY-READ-CHECKPOINT
+              CALL "get_http_form" USING "resumechoice"
+                   RETURNING WS-RESUME-CHOICE
+              IF WS-CHECKPOINT-EXISTS = 1 AND WS-RESUME-CHOICE = 0 THEN
+                  PERFORM PRINT-RESUME-OFFER
+                  STOP RUN
+              END-IF
+              IF WS-RESUME-CHOICE = 1 AND WS-CHECKPOINT-EXISTS = 1 THEN
+                  MOVE CKPT-WORLD TO NEW-WORLD
+                  MOVE CKPT-GENERATION TO WS-GENERATION
+                  MOVE CKPT-ROWS TO TOTAL-ROWS
+                  MOVE CKPT-COLUMNS TO TOTAL-COLUMNS
+                  MOVE CKPT-WRAP TO WS-WRAP-FLAG
+                  MOVE CKPT-STABLE TO WS-STABLE-FLAG
+                  MOVE CKPT-STABLE-GENERATION TO WS-STABLE-GENERATION
+                  PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                           UNTIL WS-HIST-IDX > WS-HISTORY-LENGTH
+                     MOVE CKPT-HIST-ENTRY(WS-HIST-IDX)
+                         TO WS-HISTORY-ENTRY(WS-HIST-IDX)
+                  END-PERFORM
+                  MOVE CKPT-PAUSED TO WS-PAUSED-FLAG
+                  MOVE CKPT-SPEED TO WS-SPEED-MS
+                  COMPUTE WS-STATE-FIELD-COUNT =
+                      (TOTAL-ROWS * TOTAL-COLUMNS + 9) / 10
+              ELSE
+                  MOVE ALL "0" TO NEW-WORLD
+                  IF WS-RLE-TEXT NOT = SPACES THEN
+                  PERFORM IMPORT-RLE
+                  PERFORM PLACE-PATTERN
+                  ELSE
+                  PERFORM SELECT-PATTERN
+                  IF WS-PATTERN-ROWS > 0 THEN
+                      PERFORM PLACE-PATTERN
+                  END-IF
+                  END-IF
+                  MOVE 0 TO WS-GENERATION
+              END-IF
+              END-IF.
+           IF WS-EXPORT-RLE = 1 THEN
+               PERFORM EXPORT-RLE
+               STOP RUN
+           END-IF.
            PERFORM PRINT-WORLD.
-           MOVE NEW-WORLD TO OLD-WORLD.
-           PERFORM VARYING ROW-COUNTER FROM 1 BY 1 UNTIL ROW-COUNTER > TOTAL-ROWS
-               PERFORM ITERATE-CELL VARYING COLUMN-COUNTER FROM 1 BY 1 UNTIL COLUMN-COUNTER > TOTAL-COLUMNS
-	   END-PERFORM.
-	   PERFORM PRINT-FORM.
+           IF WS-PAUSED-FLAG = 0 OR WS-STEP-ONCE = 1 THEN
+               MOVE NEW-WORLD TO OLD-WORLD
+               PERFORM VARYING ROW-COUNTER FROM 1 BY 1
+                        UNTIL ROW-COUNTER > TOTAL-ROWS
+                   PERFORM ITERATE-CELL
+                       VARYING COLUMN-COUNTER FROM 1 BY 1
+                       UNTIL COLUMN-COUNTER > TOTAL-COLUMNS
+               END-PERFORM
+               ADD 1 TO WS-GENERATION
+               IF WS-STABLE-FLAG = 0 THEN
+                   PERFORM CHECK-STABILITY
+               END-IF
+           END-IF.
+           PERFORM WRITE-CHECKPOINT-FILE.
+           PERFORM PRINT-FORM.
            STOP RUN.
-       ITERATE-CELL.
-           PERFORM COUNT-NEIGHBORS.
-	   COMPUTE POS = (ROW-COUNTER - 1) * TOTAL-COLUMNS + COLUMN-COUNTER.
-           MOVE OLD-WORLD(POS:1) TO CELL.
-           IF CELL = "1" AND NEIGHBORS < 2 THEN
-               MOVE "0" TO NEW-WORLD(POS:1).
-           IF CELL = "1" AND (NEIGHBORS = 2 OR NEIGHBORS = 3) THEN
-               MOVE "1" TO NEW-WORLD(POS:1).
-           IF CELL = "1" AND NEIGHBORS > 3 THEN
-               MOVE "0" TO NEW-WORLD(POS:1).
-           IF CELL = "0" AND NEIGHBORS = 3 THEN
-               MOVE "1" TO NEW-WORLD(POS:1).
-       COUNT-NEIGHBORS.
-           MOVE 0 TO NEIGHBORS.
-	   PERFORM COUNT-NEIGHBOR
-	       VARYING ROW-OFFSET FROM -1 BY 1 UNTIL ROW-OFFSET > 1
-	          AFTER COLUMN-OFFSET FROM -1 BY 1 UNTIL COLUMN-OFFSET > 1.
-       COUNT-NEIGHBOR.
-           IF ROW-OFFSET <> 0 OR COLUMN-OFFSET <> 0 THEN
-               COMPUTE Y = ROW-COUNTER + ROW-OFFSET
-               COMPUTE X = COLUMN-COUNTER + COLUMN-OFFSET
-               IF X >= 1 AND X <= TOTAL-ROWS AND Y >= 1 AND Y <= TOTAL-COLUMNS THEN
-	       	   COMPUTE POS = (Y - 1) * TOTAL-COLUMNS + X
-                   MOVE OLD-WORLD(POS:1) TO CELL
-		   IF CELL = "1" THEN
-		      COMPUTE NEIGHBORS = NEIGHBORS + 1.
+       COPY "liferules.cpy".
+       CHECK-STABILITY.
+           MOVE 0 TO WS-CHECKSUM.
+           COMPUTE WS-POP-CELL-COUNT = TOTAL-ROWS * TOTAL-COLUMNS.
+           PERFORM VARYING WS-POP-COUNTER FROM 1 BY 1
+                    UNTIL WS-POP-COUNTER > WS-POP-CELL-COUNT
+               MOVE 0 TO WS-CHECKSUM-DIGIT
+               IF NEW-WORLD(WS-POP-COUNTER:1) = "1" THEN
+                   MOVE 1 TO WS-CHECKSUM-DIGIT
+               END-IF
+               COMPUTE WS-CHECKSUM =
+                   FUNCTION MOD(WS-CHECKSUM * 31 + WS-CHECKSUM-DIGIT,
+                                999999937)
+           END-PERFORM.
+           MOVE 0 TO WS-HIST-MATCHED.
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                    UNTIL WS-HIST-IDX > WS-HISTORY-LENGTH
+               IF WS-HISTORY-ENTRY(WS-HIST-IDX) = WS-CHECKSUM THEN
+                   MOVE 1 TO WS-HIST-MATCHED
+               END-IF
+           END-PERFORM.
+           IF WS-HIST-MATCHED = 1 THEN
+               MOVE 1 TO WS-STABLE-FLAG
+               MOVE WS-GENERATION TO WS-STABLE-GENERATION
+           ELSE
+               PERFORM VARYING WS-HIST-IDX FROM WS-HISTORY-LENGTH
+                        BY -1 UNTIL WS-HIST-IDX < 2
+                   MOVE WS-HISTORY-ENTRY(WS-HIST-IDX - 1)
+                       TO WS-HISTORY-ENTRY(WS-HIST-IDX)
+               END-PERFORM
+               MOVE WS-CHECKSUM TO WS-HISTORY-ENTRY(1)
+           END-IF.
+       VALIDATE-STATE-FIELD.
+           MOVE 0 TO WS-STATE-ERROR.
+           IF WS-STATE-RAW(11:2) NOT = SPACES THEN
+               MOVE 1 TO WS-STATE-ERROR
+           END-IF.
+           PERFORM VARYING WS-STATE-CHAR-IDX FROM 1 BY 1
+                    UNTIL WS-STATE-CHAR-IDX > 10
+               IF WS-STATE-RAW(WS-STATE-CHAR-IDX:1) NOT = "0"
+                  AND WS-STATE-RAW(WS-STATE-CHAR-IDX:1) NOT = "1" THEN
+                   MOVE 1 TO WS-STATE-ERROR
+               END-IF
+           END-PERFORM.
+       PRINT-VALIDATION-ERROR.
+           CALL "set_http_status" USING "400".
+           CALL "append_http_body" USING
+               "<html><body><h3>Invalid submission</h3>".
+           CALL "append_http_body" USING "<p>Field '".
+           CALL "append_http_body" USING FUNCTION TRIM(PARAM-NAME).
+           CALL "append_http_body" USING
+               "' must be exactly 10 digits of 0/1.</p>".
+           CALL "append_http_body" USING "</body></html>".
+       VALIDATE-RUN-ID.
+           MOVE 0 TO WS-RUNID-ERROR.
+           COMPUTE WS-RUNID-TRIMMED-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-RUN-ID)).
+           PERFORM VARYING WS-RUNID-CHAR-IDX FROM 1 BY 1
+                    UNTIL WS-RUNID-CHAR-IDX > WS-RUNID-TRIMMED-LEN
+               MOVE WS-RUN-ID(WS-RUNID-CHAR-IDX:1) TO WS-RUNID-CHAR
+               IF (WS-RUNID-CHAR < "0" OR WS-RUNID-CHAR > "9")
+                  AND (WS-RUNID-CHAR < "A" OR WS-RUNID-CHAR > "Z")
+                  AND (WS-RUNID-CHAR < "a" OR WS-RUNID-CHAR > "z") THEN
+                   MOVE 1 TO WS-RUNID-ERROR
+               END-IF
+           END-PERFORM.
+       PRINT-RUNID-ERROR.
+           CALL "set_http_status" USING "400".
+           CALL "append_http_body" USING
+               "<html><body><h3>Invalid submission</h3>".
+           CALL "append_http_body" USING
+               "<p>Field 'runid' must contain only letters and ".
+           CALL "append_http_body" USING
+               "digits.</p></body></html>".
+       VALIDATE-PATTERN-NAME.
+           MOVE 0 TO WS-PATTERN-ERROR.
+           COMPUTE WS-PATTERN-TRIMMED-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-PATTERN-NAME)).
+           PERFORM VARYING WS-PATTERN-CHAR-IDX FROM 1 BY 1
+                    UNTIL WS-PATTERN-CHAR-IDX > WS-PATTERN-TRIMMED-LEN
+               MOVE WS-PATTERN-NAME(WS-PATTERN-CHAR-IDX:1)
+                   TO WS-PATTERN-CHAR
+               IF (WS-PATTERN-CHAR < "A" OR WS-PATTERN-CHAR > "Z")
+                  AND (WS-PATTERN-CHAR < "a"
+                       OR WS-PATTERN-CHAR > "z") THEN
+                   MOVE 1 TO WS-PATTERN-ERROR
+               END-IF
+           END-PERFORM.
+       PRINT-PATTERN-ERROR.
+           CALL "set_http_status" USING "400".
+           CALL "append_http_body" USING
+               "<html><body><h3>Invalid submission</h3>".
+           CALL "append_http_body" USING
+               "<p>Field 'pattern' must contain only letters.</p>".
+           CALL "append_http_body" USING "</body></html>".
+       ESCAPE-RLE-FOR-HTML.
+           MOVE SPACES TO WS-RLE-HTML.
+           MOVE 0 TO WS-RLE-HTML-LEN.
+           COMPUTE WS-RLE-SRC-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-RLE-TEXT)).
+           PERFORM VARYING WS-RLE-ESC-IDX FROM 1 BY 1
+                    UNTIL WS-RLE-ESC-IDX > WS-RLE-SRC-LEN
+               MOVE WS-RLE-TEXT(WS-RLE-ESC-IDX:1) TO WS-RLE-ESC-CHAR
+               EVALUATE WS-RLE-ESC-CHAR
+                   WHEN "'"
+                       MOVE "&#39;" TO WS-RLE-ESC-STR
+                       MOVE 5 TO WS-RLE-ESC-STR-LEN
+                   WHEN "&"
+                       MOVE "&amp;" TO WS-RLE-ESC-STR
+                       MOVE 5 TO WS-RLE-ESC-STR-LEN
+                   WHEN "<"
+                       MOVE "&lt;" TO WS-RLE-ESC-STR
+                       MOVE 4 TO WS-RLE-ESC-STR-LEN
+                   WHEN ">"
+                       MOVE "&gt;" TO WS-RLE-ESC-STR
+                       MOVE 4 TO WS-RLE-ESC-STR-LEN
+                   WHEN X"0A"
+                       MOVE "&#10;" TO WS-RLE-ESC-STR
+                       MOVE 5 TO WS-RLE-ESC-STR-LEN
+                   WHEN X"0D"
+                       MOVE "&#13;" TO WS-RLE-ESC-STR
+                       MOVE 5 TO WS-RLE-ESC-STR-LEN
+                   WHEN OTHER
+                       MOVE WS-RLE-ESC-CHAR TO WS-RLE-ESC-STR(1:1)
+                       MOVE 1 TO WS-RLE-ESC-STR-LEN
+               END-EVALUATE
+               IF WS-RLE-HTML-LEN + WS-RLE-ESC-STR-LEN <= 4000 THEN
+                   MOVE WS-RLE-ESC-STR(1:WS-RLE-ESC-STR-LEN)
+                       TO WS-RLE-HTML(WS-RLE-HTML-LEN + 1
+                           : WS-RLE-ESC-STR-LEN)
+                   ADD WS-RLE-ESC-STR-LEN TO WS-RLE-HTML-LEN
+               END-IF
+           END-PERFORM.
+       EXPORT-RLE.
+           CALL "set_http_status" USING "200".
+           CALL "append_http_body" USING "x = ".
+           CALL "append_http_body" USING TOTAL-COLUMNS.
+           CALL "append_http_body" USING ", y = ".
+           CALL "append_http_body" USING TOTAL-ROWS.
+           CALL "append_http_body" USING ", rule = B3/S23".
+           CALL "append_http_body" USING X"0A".
+           PERFORM VARYING WS-RLE-EXP-ROW FROM 1 BY 1
+                    UNTIL WS-RLE-EXP-ROW > TOTAL-ROWS
+               MOVE 1 TO WS-RLE-EXP-COL
+               PERFORM UNTIL WS-RLE-EXP-COL > TOTAL-COLUMNS
+                   COMPUTE WS-RLE-EXP-POS =
+                       (WS-RLE-EXP-ROW - 1) * TOTAL-COLUMNS
+                       + WS-RLE-EXP-COL
+                   MOVE NEW-WORLD(WS-RLE-EXP-POS:1) TO WS-RLE-RUN-CHAR
+                   MOVE 1 TO WS-RLE-RUN-COUNT
+                   ADD 1 TO WS-RLE-EXP-COL
+                   PERFORM UNTIL WS-RLE-EXP-COL > TOTAL-COLUMNS
+                       COMPUTE WS-RLE-EXP-POS =
+                           (WS-RLE-EXP-ROW - 1) * TOTAL-COLUMNS
+                           + WS-RLE-EXP-COL
+                       IF NEW-WORLD(WS-RLE-EXP-POS:1) = WS-RLE-RUN-CHAR
+                          THEN
+                           ADD 1 TO WS-RLE-RUN-COUNT
+                           ADD 1 TO WS-RLE-EXP-COL
+                       ELSE
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   IF WS-RLE-RUN-COUNT > 1 THEN
+                       MOVE WS-RLE-RUN-COUNT TO WS-RLE-COUNT-EDITED
+                       CALL "append_http_body" USING
+                           FUNCTION TRIM(WS-RLE-COUNT-EDITED)
+                   END-IF
+                   IF WS-RLE-RUN-CHAR = "1" THEN
+                       CALL "append_http_body" USING "o"
+                   ELSE
+                       CALL "append_http_body" USING "b"
+                   END-IF
+               END-PERFORM
+               CALL "append_http_body" USING "$"
+           END-PERFORM.
+           CALL "append_http_body" USING "!".
+       IMPORT-RLE.
+           MOVE 1 TO WS-RLE-PTR.
+           MOVE 0 TO WS-RLE-HEADER-FOUND.
+           PERFORM UNTIL WS-RLE-HEADER-FOUND = 1
+                    OR WS-RLE-PTR > 4000
+               MOVE SPACES TO WS-RLE-HEADER
+               UNSTRING WS-RLE-TEXT DELIMITED BY X"0A"
+                   INTO WS-RLE-HEADER
+                   WITH POINTER WS-RLE-PTR
+               IF WS-RLE-HEADER(1:1) NOT = "#"
+                  AND WS-RLE-HEADER NOT = SPACES THEN
+                   MOVE 1 TO WS-RLE-HEADER-FOUND
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO WS-RLE-JUNK.
+           MOVE SPACES TO WS-RLE-X-PART.
+           MOVE SPACES TO WS-RLE-Y-PART.
+           UNSTRING WS-RLE-HEADER DELIMITED BY "=" INTO WS-RLE-JUNK
+               WS-RLE-X-PART WS-RLE-Y-PART.
+           MOVE SPACES TO WS-RLE-X-NUM.
+           MOVE SPACES TO WS-RLE-Y-NUM.
+           UNSTRING WS-RLE-X-PART DELIMITED BY "," INTO WS-RLE-X-NUM.
+           UNSTRING WS-RLE-Y-PART DELIMITED BY "," INTO WS-RLE-Y-NUM.
+           MOVE 0 TO WS-RLE-X-VAL.
+           MOVE 0 TO WS-RLE-Y-VAL.
+           IF FUNCTION NUMVAL(WS-RLE-X-NUM) > 0 THEN
+               COMPUTE WS-RLE-X-VAL = FUNCTION NUMVAL(WS-RLE-X-NUM)
+           END-IF.
+           IF FUNCTION NUMVAL(WS-RLE-Y-NUM) > 0 THEN
+               COMPUTE WS-RLE-Y-VAL = FUNCTION NUMVAL(WS-RLE-Y-NUM)
+           END-IF.
+           IF WS-RLE-X-VAL < 1 OR WS-RLE-X-VAL > WS-MAX-RLE-DIM THEN
+               MOVE WS-MAX-RLE-DIM TO WS-PATTERN-COLS
+           ELSE
+               MOVE WS-RLE-X-VAL TO WS-PATTERN-COLS
+           END-IF.
+           IF WS-RLE-Y-VAL < 1 OR WS-RLE-Y-VAL > WS-MAX-RLE-DIM THEN
+               MOVE WS-MAX-RLE-DIM TO WS-PATTERN-ROWS
+           ELSE
+               MOVE WS-RLE-Y-VAL TO WS-PATTERN-ROWS
+           END-IF.
+           MOVE ALL "0" TO WS-PATTERN-DATA.
+           MOVE WS-RLE-PTR TO WS-RLE-SCAN-POS.
+           MOVE 0 TO WS-RLE-COUNT.
+           MOVE 1 TO WS-RLE-OUT-ROW.
+           MOVE 1 TO WS-RLE-OUT-COL.
+           MOVE 0 TO WS-RLE-DONE.
+           PERFORM UNTIL WS-RLE-DONE = 1 OR WS-RLE-SCAN-POS > 4000
+               MOVE WS-RLE-TEXT(WS-RLE-SCAN-POS:1) TO WS-RLE-CH
+               EVALUATE TRUE
+                   WHEN WS-RLE-CH = "!"
+                       MOVE 1 TO WS-RLE-DONE
+                   WHEN WS-RLE-CH >= "0" AND WS-RLE-CH <= "9"
+                       COMPUTE WS-RLE-COUNT = WS-RLE-COUNT * 10 +
+                           FUNCTION NUMVAL(WS-RLE-CH)
+                       ADD 1 TO WS-RLE-SCAN-POS
+                   WHEN WS-RLE-CH = "b" OR WS-RLE-CH = "o"
+                       IF WS-RLE-COUNT = 0 THEN
+                           MOVE 1 TO WS-RLE-COUNT
+                       END-IF
+                       PERFORM WS-RLE-COUNT TIMES
+                           IF WS-RLE-OUT-COL <= WS-PATTERN-COLS
+                              AND WS-RLE-OUT-ROW <= WS-PATTERN-ROWS
+                              THEN
+                               IF WS-RLE-CH = "o" THEN
+                                   COMPUTE WS-RLE-OUT-POS =
+                                       (WS-RLE-OUT-ROW - 1) *
+                                       WS-PATTERN-COLS + WS-RLE-OUT-COL
+                                   MOVE "1" TO
+                                       WS-PATTERN-DATA(WS-RLE-OUT-POS:1)
+                               END-IF
+                               ADD 1 TO WS-RLE-OUT-COL
+                           END-IF
+                       END-PERFORM
+                       MOVE 0 TO WS-RLE-COUNT
+                       ADD 1 TO WS-RLE-SCAN-POS
+                   WHEN WS-RLE-CH = "$"
+                       IF WS-RLE-COUNT = 0 THEN
+                           MOVE 1 TO WS-RLE-COUNT
+                       END-IF
+                       ADD WS-RLE-COUNT TO WS-RLE-OUT-ROW
+                       MOVE 1 TO WS-RLE-OUT-COL
+                       MOVE 0 TO WS-RLE-COUNT
+                       ADD 1 TO WS-RLE-SCAN-POS
+                   WHEN OTHER
+                       ADD 1 TO WS-RLE-SCAN-POS
+               END-EVALUATE
+           END-PERFORM.
+       TRY-READ-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-EXISTS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-FILE-STATUS = "00" THEN
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD
+               IF WS-FILE-STATUS = "00" THEN
+                   MOVE 1 TO WS-CHECKPOINT-EXISTS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       WRITE-CHECKPOINT-FILE.
+           MOVE WS-GENERATION TO CKPT-GENERATION.
+           MOVE TOTAL-ROWS TO CKPT-ROWS.
+           MOVE TOTAL-COLUMNS TO CKPT-COLUMNS.
+           MOVE WS-WRAP-FLAG TO CKPT-WRAP.
+           MOVE WS-STABLE-FLAG TO CKPT-STABLE.
+           MOVE WS-STABLE-GENERATION TO CKPT-STABLE-GENERATION.
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                    UNTIL WS-HIST-IDX > WS-HISTORY-LENGTH
+               MOVE WS-HISTORY-ENTRY(WS-HIST-IDX)
+                   TO CKPT-HIST-ENTRY(WS-HIST-IDX)
+           END-PERFORM.
+           MOVE WS-PAUSED-FLAG TO CKPT-PAUSED.
+           MOVE WS-SPEED-MS TO CKPT-SPEED.
+           MOVE NEW-WORLD TO CKPT-WORLD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-FILE-STATUS = "00" THEN
+               WRITE CHECKPOINT-REC FROM WS-CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       PRINT-RESUME-OFFER.
+           CALL "set_http_status" USING "200".
+           CALL "append_http_body" USING
+               "<html><body><h3>Resume previous run?</h3>".
+           CALL "append_http_body" USING
+               "<p>A saved checkpoint was found for run '".
+           CALL "append_http_body" USING WS-RUN-ID.
+           CALL "append_http_body" USING "' at generation ".
+           MOVE CKPT-GENERATION TO CKPT-GENERATION-EDITED.
+           CALL "append_http_body" USING
+               FUNCTION TRIM(CKPT-GENERATION-EDITED).
+           CALL "append_http_body" USING "</p>".
+           CALL "append_http_body" USING
+               "<form method=POST><input type=hidden name=runid".
+           CALL "append_http_body" USING " value=".
+           CALL "append_http_body" USING WS-RUN-ID.
+           CALL "append_http_body" USING
+               "><input type=hidden name=resumechoice value=1>".
+           CALL "append_http_body" USING
+               "<button type=submit>Resume</button></form>".
+           CALL "append_http_body" USING
+               "<form method=POST><input type=hidden name=runid".
+           CALL "append_http_body" USING " value=".
+           CALL "append_http_body" USING WS-RUN-ID.
+           CALL "append_http_body" USING
+               "><input type=hidden name=resumechoice value=2>".
+           CALL "append_http_body" USING
+               "<input type=hidden name=rows value=".
+           CALL "append_http_body" USING TOTAL-ROWS.
+           CALL "append_http_body" USING ">".
+           CALL "append_http_body" USING
+               "<input type=hidden name=cols value=".
+           CALL "append_http_body" USING TOTAL-COLUMNS.
+           CALL "append_http_body" USING ">".
+           CALL "append_http_body" USING
+               "<input type=hidden name=wrap value=".
+           CALL "append_http_body" USING WS-WRAP-FLAG.
+           CALL "append_http_body" USING ">".
+           CALL "append_http_body" USING
+               "<input type=hidden name=pattern value=".
+           CALL "append_http_body" USING WS-PATTERN-NAME.
+           CALL "append_http_body" USING ">".
+           PERFORM ESCAPE-RLE-FOR-HTML.
+           CALL "append_http_body" USING
+               "<input type=hidden name=rle value='".
+           CALL "append_http_body" USING FUNCTION TRIM(WS-RLE-HTML).
+           CALL "append_http_body" USING "'>".
+           CALL "append_http_body" USING
+               "<button type=submit>Start Fresh</button></form>".
+           CALL "append_http_body" USING "</body></html>".
+       PRINT-NEW-RUN-FORM.
+           CALL "append_http_body" USING
+               "<form method=POST><b>Start a new run:</b> ".
+           CALL "append_http_body" USING
+               "<select name=pattern>".
+           CALL "append_http_body" USING
+               "<option value=classic>Classic</option>".
+           CALL "append_http_body" USING
+               "<option value=blinker>Blinker</option>".
+           CALL "append_http_body" USING
+               "<option value=toad>Toad</option>".
+           CALL "append_http_body" USING
+               "<option value=glider>Glider</option>".
+           CALL "append_http_body" USING
+               "<option value=pulsar>Pulsar</option>".
+           CALL "append_http_body" USING
+               "<option value=gospergun>Gosper Glider Gun</option>".
+           CALL "append_http_body" USING "</select> ".
+           CALL "append_http_body" USING
+               "rows <input type=text name=rows size=3 value=".
+           CALL "append_http_body" USING TOTAL-ROWS.
+           CALL "append_http_body" USING "> ".
+           CALL "append_http_body" USING
+               "cols <input type=text name=cols size=3 value=".
+           CALL "append_http_body" USING TOTAL-COLUMNS.
+           CALL "append_http_body" USING "> ".
+           CALL "append_http_body" USING
+               "wrap <input type=checkbox name=wrap value=1> ".
+           CALL "append_http_body" USING
+               "run id <input type=text name=runid value=".
+           CALL "append_http_body" USING WS-RUN-ID.
+           CALL "append_http_body" USING "> ".
+           CALL "append_http_body" USING
+               "or paste RLE <textarea name=rle rows=3 cols=40>".
+           CALL "append_http_body" USING "</textarea> ".
+           CALL "append_http_body" USING
+               "<button type=submit>Start New Run</button></form>".
        PRINT-FORM.
-           CALL "append_http_body" USING "<form name=frm1 method=POST><input type=hidden name=state value=".
-	   CALL "append_http_body" USING DREW.
-	   CALL "append_http_body" USING ">".
-	   PERFORM VARYING PARAM-COUNTER FROM 1 BY 1 UNTIL PARAM-COUNTER > 30
-    	       CALL "append_http_body" USING "<input type=hidden name=state"
-	       CALL "append_http_body" USING PARAM-COUNTER
-    	       CALL "append_http_body" USING " value="
-	       COMPUTE POS = (PARAM-COUNTER - 1) * 10 + 1
-	       MOVE NEW-WORLD(POS:10) TO PARAM-OUTPUT
-	       CALL "append_http_body" USING PARAM-OUTPUT
-    	       CALL "append_http_body" USING ">"
-	   END-PERFORM
+           CALL "append_http_body" USING
+               "<form name=frm1 method=POST><input type=hidden".
+           CALL "append_http_body" USING " name=state value=1>".
+           CALL "append_http_body" USING
+               "<input type=hidden name=runid value=".
+           CALL "append_http_body" USING WS-RUN-ID.
+           CALL "append_http_body" USING ">".
+           CALL "append_http_body" USING
+               "<input type=hidden name=generation value=".
+           MOVE WS-GENERATION TO WS-GENERATION-EDITED.
+           CALL "append_http_body" USING
+               FUNCTION TRIM(WS-GENERATION-EDITED).
+           CALL "append_http_body" USING ">".
+           CALL "append_http_body" USING
+               "<input type=hidden name=rows value=".
+           CALL "append_http_body" USING TOTAL-ROWS.
+           CALL "append_http_body" USING ">".
+           CALL "append_http_body" USING
+               "<input type=hidden name=cols value=".
+           CALL "append_http_body" USING TOTAL-COLUMNS.
+           CALL "append_http_body" USING ">".
+           CALL "append_http_body" USING
+               "<input type=hidden name=wrap value=".
+           CALL "append_http_body" USING WS-WRAP-FLAG.
+           CALL "append_http_body" USING ">".
+           CALL "append_http_body" USING
+               "<input type=hidden name=stable value=".
+           CALL "append_http_body" USING WS-STABLE-FLAG.
+           CALL "append_http_body" USING ">".
+           CALL "append_http_body" USING
+               "<input type=hidden name=stablegen value=".
+           MOVE WS-STABLE-GENERATION TO WS-STABLE-GENERATION-EDITED.
+           CALL "append_http_body" USING
+               FUNCTION TRIM(WS-STABLE-GENERATION-EDITED).
+           CALL "append_http_body" USING ">".
+           CALL "append_http_body" USING
+               "<input type=hidden name=paused value=".
+           CALL "append_http_body" USING WS-PAUSED-FLAG.
+           CALL "append_http_body" USING ">".
+           IF WS-PAUSED-FLAG = 1 THEN
+               CALL "append_http_body" USING
+                   "<button type=submit name=togglepause value=1>"
+               CALL "append_http_body" USING "Resume</button> "
+           ELSE
+               CALL "append_http_body" USING
+                   "<button type=submit name=togglepause value=1>"
+               CALL "append_http_body" USING "Pause</button> "
+           END-IF.
+           CALL "append_http_body" USING
+               "<button type=submit name=steponce value=1>".
+           CALL "append_http_body" USING "Step</button> ".
+           CALL "append_http_body" USING
+               "speed(ms) <input type=text name=speed size=5 value=".
+           MOVE WS-SPEED-MS TO WS-SPEED-MS-EDITED.
+           CALL "append_http_body" USING
+               FUNCTION TRIM(WS-SPEED-MS-EDITED).
+           CALL "append_http_body" USING ">".
+           CALL "append_http_body" USING
+               "<button type=submit name=setspeed value=1>".
+           CALL "append_http_body" USING "Set Speed</button> ".
+           CALL "append_http_body" USING
+               "<button type=submit name=exportrle value=1>".
+           CALL "append_http_body" USING "Export RLE</button>".
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                    UNTIL WS-HIST-IDX > WS-HISTORY-LENGTH
+               CALL "append_http_body" USING
+                   "<input type=hidden name=hist"
+               CALL "append_http_body" USING WS-HIST-IDX
+               CALL "append_http_body" USING " value="
+               CALL "append_http_body" USING
+                   WS-HISTORY-ENTRY(WS-HIST-IDX)
+               CALL "append_http_body" USING ">"
+           END-PERFORM.
+           PERFORM VARYING PARAM-COUNTER FROM 1 BY 1
+                    UNTIL PARAM-COUNTER > WS-STATE-FIELD-COUNT
+               CALL "append_http_body" USING
+                   "<input type=hidden name=state"
+               CALL "append_http_body" USING PARAM-COUNTER
+               CALL "append_http_body" USING " value="
+               COMPUTE POS = (PARAM-COUNTER - 1) * 10 + 1
+               MOVE NEW-WORLD(POS:10) TO PARAM-OUTPUT
+               CALL "append_http_body" USING PARAM-OUTPUT
+               CALL "append_http_body" USING ">"
+           END-PERFORM
            CALL "append_http_body" USING "</form>".
        PRINT-WORLD.
-           MOVE 0 TO DREW.
+           PERFORM COUNT-POPULATION.
            CALL "set_http_status" USING "200".
-           CALL "append_http_body" USING "<html><body onload='submit()'>"
+           CALL "append_http_body" USING "<html><body"
+           IF WS-STABLE-FLAG = 0 AND WS-PAUSED-FLAG = 0 THEN
+               CALL "append_http_body" USING " onload='submit()'"
+           END-IF.
+           CALL "append_http_body" USING ">"
            CALL "append_http_body" USING "<script>"
            CALL "append_http_body" USING "function submit() {"
-           CALL "append_http_body" USING "function urlencodeFormData(fd){ var s = ''; for(var pair of fd.entries()){ s += (s?'&':'') + pair[0]+'='+pair[1]; } return s; } "
-           CALL "append_http_body" USING "fetch('/', { method: 'POST', body: urlencodeFormData(new FormData(document.frm1))}).then(res => res.text()).then(page => { document.body.innerHTML = page; setTimeout(function() { submit() }, 1000)})"
+           CALL "append_http_body" USING
+               "function urlencodeFormData(fd){ var s = ''; "
+           CALL "append_http_body" USING
+               "for(var pair of fd.entries()){ "
+           CALL "append_http_body" USING
+               "s += (s?'&':'') + pair[0]+'='+pair[1]; } return s; } "
+           CALL "append_http_body" USING
+               "fetch('/', { method: 'POST', "
+           CALL "append_http_body" USING
+               "body: urlencodeFormData(new FormData(document.frm1))})"
+           CALL "append_http_body" USING
+               ".then(res => res.text()).then(page => {"
+           CALL "append_http_body" USING
+               " document.body.innerHTML = page; "
+           CALL "append_http_body" USING
+               "if (page.indexOf('Stabilized at generation') "
+           CALL "append_http_body" USING
+               "== -1 && document.frm1.paused.value == '0') "
+           CALL "append_http_body" USING
+               "{ setTimeout(function() { submit() }, "
+           CALL "append_http_body" USING
+               "parseInt(document.frm1.speed.value)) } })"
            CALL "append_http_body" USING "}</script>"
-           CALL "append_http_body" USING "<style>table { background-color: white; } td { width: 10px; height: 10px}</style>".
+           CALL "append_http_body" USING
+               "<style>table { background-color: white; } "
+           CALL "append_http_body" USING
+               "td { width: 10px; height: 10px}</style>".
+           CALL "append_http_body" USING "<p>Generation: ".
+           MOVE WS-GENERATION TO WS-GENERATION-EDITED.
+           CALL "append_http_body" USING
+               FUNCTION TRIM(WS-GENERATION-EDITED).
+           CALL "append_http_body" USING " Population: ".
+           MOVE WS-POPULATION TO WS-POPULATION-EDITED.
+           CALL "append_http_body" USING
+               FUNCTION TRIM(WS-POPULATION-EDITED).
+           IF WS-STABLE-FLAG = 1 THEN
+               CALL "append_http_body" USING
+                   ". Stabilized at generation "
+               MOVE WS-STABLE-GENERATION TO WS-STABLE-GENERATION-EDITED
+               CALL "append_http_body" USING
+                   FUNCTION TRIM(WS-STABLE-GENERATION-EDITED)
+           END-IF.
+           CALL "append_http_body" USING "</p>".
+           PERFORM PRINT-NEW-RUN-FORM.
            CALL "append_http_body" USING "<table>".
-           PERFORM PRINT-ROW VARYING ROW-COUNTER FROM 3 BY 1 UNTIL ROW-COUNTER >= TOTAL-ROWS - 1.
+           PERFORM PRINT-ROW VARYING ROW-COUNTER FROM 1 BY 1
+                    UNTIL ROW-COUNTER > TOTAL-ROWS.
            CALL "append_http_body" USING "</table></body></html>".
        PRINT-ROW.
            CALL "append_http_body" USING "<tr>".
-           PERFORM PRINT-CELL VARYING COLUMN-COUNTER FROM 3 BY 1 UNTIL COLUMN-COUNTER >= TOTAL-COLUMNS - 1.
+           PERFORM PRINT-CELL VARYING COLUMN-COUNTER FROM 1 BY 1
+                    UNTIL COLUMN-COUNTER > TOTAL-COLUMNS.
            CALL "append_http_body" USING "</tr>".
        PRINT-CELL.
-	   COMPUTE POS = (ROW-COUNTER - 1) * TOTAL-COLUMNS + COLUMN-COUNTER.
-	   MOVE NEW-WORLD(POS:1) TO CELL.
+           COMPUTE POS = (ROW-COUNTER - 1) * TOTAL-COLUMNS
+                   + COLUMN-COUNTER.
+           MOVE NEW-WORLD(POS:1) TO CELL.
            IF CELL = "1" THEN
-	       MOVE 1 TO DREW
                CALL "append_http_body" USING "<td bgcolor=blue></td>".
            IF CELL = "0" THEN
                CALL "append_http_body" USING "<td></td>".
