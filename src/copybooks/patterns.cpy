@@ -0,0 +1,51 @@
+      * Named starting layouts for worker/workerbatch.
+      * Each pattern gives its native ROWS/COLS and a flat row-major
+      * digit string (0=dead,1=alive) of exactly ROWS*COLS characters.
+       01 WS-PATTERN-CLASSIC-ROWS PIC 9(2) VALUE 20.
+       01 WS-PATTERN-CLASSIC-COLS PIC 9(2) VALUE 15.
+       01 WS-PATTERN-CLASSIC-DATA.
+           05 FILLER PIC X(30) VALUE "000000000000000000000000000000".
+           05 FILLER PIC X(30) VALUE "000000000000000000000000000000".
+           05 FILLER PIC X(30) VALUE "000000000000000000000000000000".
+           05 FILLER PIC X(30) VALUE "000000000000000000001110000000".
+           05 FILLER PIC X(30) VALUE "000001010000000000001010000000".
+           05 FILLER PIC X(30) VALUE "000000100000000000101110000000".
+           05 FILLER PIC X(30) VALUE "000010101000000000000100100000".
+           05 FILLER PIC X(30) VALUE "000001010000000000001010000000".
+           05 FILLER PIC X(30) VALUE "000000000000000000000000000000".
+           05 FILLER PIC X(30) VALUE "000000000000000000000000000000".
+       01 WS-PATTERN-BLINKER-ROWS PIC 9(2) VALUE 3.
+       01 WS-PATTERN-BLINKER-COLS PIC 9(2) VALUE 3.
+       01 WS-PATTERN-BLINKER-DATA.
+           05 FILLER PIC X(9) VALUE "000111000".
+       01 WS-PATTERN-TOAD-ROWS PIC 9(2) VALUE 2.
+       01 WS-PATTERN-TOAD-COLS PIC 9(2) VALUE 4.
+       01 WS-PATTERN-TOAD-DATA.
+           05 FILLER PIC X(8) VALUE "01111110".
+       01 WS-PATTERN-GLIDER-ROWS PIC 9(2) VALUE 3.
+       01 WS-PATTERN-GLIDER-COLS PIC 9(2) VALUE 3.
+       01 WS-PATTERN-GLIDER-DATA.
+           05 FILLER PIC X(9) VALUE "010001111".
+       01 WS-PATTERN-PULSAR-ROWS PIC 9(2) VALUE 13.
+       01 WS-PATTERN-PULSAR-COLS PIC 9(2) VALUE 13.
+       01 WS-PATTERN-PULSAR-DATA.
+           05 FILLER PIC X(30) VALUE "001110001110000000000000001000".
+           05 FILLER PIC X(30) VALUE "010100001100001010000110000101".
+           05 FILLER PIC X(30) VALUE "000010011100011100000000000000".
+           05 FILLER PIC X(30) VALUE "000111000111001000010100001100".
+           05 FILLER PIC X(30) VALUE "001010000110000101000010000000".
+           05 FILLER PIC X(19) VALUE "0000000011100011100".
+       01 WS-PATTERN-GOSPERGUN-ROWS PIC 9(2) VALUE 9.
+       01 WS-PATTERN-GOSPERGUN-COLS PIC 9(2) VALUE 36.
+       01 WS-PATTERN-GOSPERGUN-DATA.
+           05 FILLER PIC X(30) VALUE "000000000000000000000000100000".
+           05 FILLER PIC X(30) VALUE "000000000000000000000000000010".
+           05 FILLER PIC X(30) VALUE "100000000000000000000000110000".
+           05 FILLER PIC X(30) VALUE "001100000000000011000000000001".
+           05 FILLER PIC X(30) VALUE "000100001100000000000011110000".
+           05 FILLER PIC X(30) VALUE "000010000010001100000000000000".
+           05 FILLER PIC X(30) VALUE "110000000010001011000010100000".
+           05 FILLER PIC X(30) VALUE "000000000000000010000010000000".
+           05 FILLER PIC X(30) VALUE "100000000000000000000001000100".
+           05 FILLER PIC X(30) VALUE "000000000000000000000000000000".
+           05 FILLER PIC X(24) VALUE "110000000000000000000000".
