@@ -0,0 +1,126 @@
+      * Shared board mechanics for worker (HTTP) and workerbatch (JCL).
+      * Both programs must declare matching WORKING-STORAGE data names
+      * for TOTAL-ROWS, TOTAL-COLUMNS, ROW-COUNTER, COLUMN-COUNTER,
+      * OLD-WORLD, NEW-WORLD, CELL, X, Y, POS, ROW-OFFSET,
+      * COLUMN-OFFSET, NEIGHBORS, WS-WRAP-FLAG, the WS-PATTERN-* and
+      * WS-PLACE-* fields, and WS-POPULATION/WS-POP-CELL-COUNT/
+      * WS-POP-COUNTER before COPYing this file into PROCEDURE DIVISION.
+       SELECT-PATTERN.
+           MOVE 0 TO WS-PATTERN-ROWS.
+           EVALUATE WS-PATTERN-NAME
+               WHEN "classic"
+                   MOVE WS-PATTERN-CLASSIC-ROWS TO WS-PATTERN-ROWS
+                   MOVE WS-PATTERN-CLASSIC-COLS TO WS-PATTERN-COLS
+                   MOVE WS-PATTERN-CLASSIC-DATA TO WS-PATTERN-DATA
+               WHEN "blinker"
+                   MOVE WS-PATTERN-BLINKER-ROWS TO WS-PATTERN-ROWS
+                   MOVE WS-PATTERN-BLINKER-COLS TO WS-PATTERN-COLS
+                   MOVE WS-PATTERN-BLINKER-DATA TO WS-PATTERN-DATA
+               WHEN "toad"
+                   MOVE WS-PATTERN-TOAD-ROWS TO WS-PATTERN-ROWS
+                   MOVE WS-PATTERN-TOAD-COLS TO WS-PATTERN-COLS
+                   MOVE WS-PATTERN-TOAD-DATA TO WS-PATTERN-DATA
+               WHEN "glider"
+                   MOVE WS-PATTERN-GLIDER-ROWS TO WS-PATTERN-ROWS
+                   MOVE WS-PATTERN-GLIDER-COLS TO WS-PATTERN-COLS
+                   MOVE WS-PATTERN-GLIDER-DATA TO WS-PATTERN-DATA
+               WHEN "pulsar"
+                   MOVE WS-PATTERN-PULSAR-ROWS TO WS-PATTERN-ROWS
+                   MOVE WS-PATTERN-PULSAR-COLS TO WS-PATTERN-COLS
+                   MOVE WS-PATTERN-PULSAR-DATA TO WS-PATTERN-DATA
+               WHEN "gospergun"
+                   MOVE WS-PATTERN-GOSPERGUN-ROWS TO WS-PATTERN-ROWS
+                   MOVE WS-PATTERN-GOSPERGUN-COLS TO WS-PATTERN-COLS
+                   MOVE WS-PATTERN-GOSPERGUN-DATA TO WS-PATTERN-DATA
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       ITERATE-CELL.
+           PERFORM COUNT-NEIGHBORS.
+           COMPUTE POS = (ROW-COUNTER - 1) * TOTAL-COLUMNS
+                   + COLUMN-COUNTER.
+           MOVE OLD-WORLD(POS:1) TO CELL.
+           IF CELL = "1" AND NEIGHBORS < 2 THEN
+               MOVE "0" TO NEW-WORLD(POS:1).
+           IF CELL = "1" AND (NEIGHBORS = 2 OR NEIGHBORS = 3) THEN
+               MOVE "1" TO NEW-WORLD(POS:1).
+           IF CELL = "1" AND NEIGHBORS > 3 THEN
+               MOVE "0" TO NEW-WORLD(POS:1).
+           IF CELL = "0" AND NEIGHBORS = 3 THEN
+               MOVE "1" TO NEW-WORLD(POS:1).
+       COUNT-NEIGHBORS.
+           MOVE 0 TO NEIGHBORS.
+           PERFORM COUNT-NEIGHBOR
+               VARYING ROW-OFFSET FROM -1 BY 1 UNTIL ROW-OFFSET > 1
+               AFTER COLUMN-OFFSET FROM -1 BY 1
+                     UNTIL COLUMN-OFFSET > 1.
+       COUNT-NEIGHBOR.
+           IF ROW-OFFSET <> 0 OR COLUMN-OFFSET <> 0 THEN
+               COMPUTE Y = ROW-COUNTER + ROW-OFFSET
+               COMPUTE X = COLUMN-COUNTER + COLUMN-OFFSET
+               IF WS-WRAP-FLAG = 1 THEN
+                   IF Y < 1 THEN
+                       ADD TOTAL-ROWS TO Y
+                   END-IF
+                   IF Y > TOTAL-ROWS THEN
+                       SUBTRACT TOTAL-ROWS FROM Y
+                   END-IF
+                   IF X < 1 THEN
+                       ADD TOTAL-COLUMNS TO X
+                   END-IF
+                   IF X > TOTAL-COLUMNS THEN
+                       SUBTRACT TOTAL-COLUMNS FROM X
+                   END-IF
+                   COMPUTE POS = (Y - 1) * TOTAL-COLUMNS + X
+                   MOVE OLD-WORLD(POS:1) TO CELL
+                   IF CELL = "1" THEN
+                      COMPUTE NEIGHBORS = NEIGHBORS + 1
+                   END-IF
+               ELSE
+                   IF Y >= 1 AND Y <= TOTAL-ROWS
+                      AND X >= 1 AND X <= TOTAL-COLUMNS THEN
+                       COMPUTE POS = (Y - 1) * TOTAL-COLUMNS + X
+                       MOVE OLD-WORLD(POS:1) TO CELL
+                       IF CELL = "1" THEN
+                          COMPUTE NEIGHBORS = NEIGHBORS + 1
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       PLACE-PATTERN.
+           COMPUTE WS-PLACE-ROW-OFFSET =
+               (TOTAL-ROWS - WS-PATTERN-ROWS) / 2.
+           COMPUTE WS-PLACE-COL-OFFSET =
+               (TOTAL-COLUMNS - WS-PATTERN-COLS) / 2.
+           PERFORM VARYING WS-PLACE-ROW FROM 1 BY 1
+                    UNTIL WS-PLACE-ROW > WS-PATTERN-ROWS
+               PERFORM VARYING WS-PLACE-COL FROM 1 BY 1
+                        UNTIL WS-PLACE-COL > WS-PATTERN-COLS
+                   COMPUTE WS-PLACE-TARGET-ROW =
+                       WS-PLACE-ROW + WS-PLACE-ROW-OFFSET
+                   COMPUTE WS-PLACE-TARGET-COL =
+                       WS-PLACE-COL + WS-PLACE-COL-OFFSET
+                   IF WS-PLACE-TARGET-ROW >= 1
+                      AND WS-PLACE-TARGET-ROW <= TOTAL-ROWS
+                      AND WS-PLACE-TARGET-COL >= 1
+                      AND WS-PLACE-TARGET-COL <= TOTAL-COLUMNS THEN
+                       COMPUTE WS-PLACE-SRC-POS =
+                           (WS-PLACE-ROW - 1) * WS-PATTERN-COLS
+                           + WS-PLACE-COL
+                       COMPUTE POS =
+                           (WS-PLACE-TARGET-ROW - 1) * TOTAL-COLUMNS
+                           + WS-PLACE-TARGET-COL
+                       MOVE WS-PATTERN-DATA(WS-PLACE-SRC-POS:1)
+                           TO NEW-WORLD(POS:1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       COUNT-POPULATION.
+           MOVE 0 TO WS-POPULATION.
+           COMPUTE WS-POP-CELL-COUNT = TOTAL-ROWS * TOTAL-COLUMNS.
+           PERFORM VARYING WS-POP-COUNTER FROM 1 BY 1
+                    UNTIL WS-POP-COUNTER > WS-POP-CELL-COUNT
+               IF NEW-WORLD(WS-POP-COUNTER:1) = "1" THEN
+                   ADD 1 TO WS-POPULATION
+               END-IF
+           END-PERFORM.
