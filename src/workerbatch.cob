@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. workerbatch.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-OUTPUT-FILE ASSIGN TO "OUTFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BATCH-OUTPUT-FILE.
+       01 BATCH-OUTPUT-REC.
+           05 BOR-LABEL PIC X(24).
+           05 BOR-WORLD PIC X(3600).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-GENERATIONS-TEXT PIC X(10).
+       01 WS-GENERATIONS-REQUESTED PIC 9(6) VALUE 10.
+       01 WS-GEN-COUNTER PIC 9(6) VALUE 0.
+       01 TOTAL-ROWS PIC 9(2) VALUE 40.
+       01 TOTAL-COLUMNS PIC 9(2) VALUE 40.
+       01 WS-WRAP-FLAG PIC 9 VALUE 0.
+       01 WS-PATTERN-NAME PIC X(12).
+       01 WS-PATTERN-ROWS PIC 9(2) VALUE 0.
+       01 WS-PATTERN-COLS PIC 9(2) VALUE 0.
+       01 WS-PATTERN-DATA PIC X(400).
+       01 WS-PLACE-ROW-OFFSET PIC S9(3).
+       01 WS-PLACE-COL-OFFSET PIC S9(3).
+       01 WS-PLACE-ROW PIC 9(2).
+       01 WS-PLACE-COL PIC 9(2).
+       01 WS-PLACE-TARGET-ROW PIC 9(3).
+       01 WS-PLACE-TARGET-COL PIC 9(3).
+       01 WS-PLACE-SRC-POS PIC 9(3).
+       01 WS-POPULATION PIC 9(4) VALUE 0.
+       01 WS-POP-CELL-COUNT PIC 9(4) VALUE 0.
+       01 WS-POP-COUNTER PIC 9(4) VALUE 0.
+       COPY "patterns.cpy".
+       01 ROW-COUNTER PIC 9(2) VALUE 0.
+       01 COLUMN-COUNTER PIC 9(2) VALUE 0.
+       01 OLD-WORLD PIC X(3600).
+       01 NEW-WORLD PIC X(3600).
+       01 CELL PIC X(1) VALUE "0".
+       01 X PIC 9(2) VALUE 0.
+       01 Y PIC 9(2) VALUE 0.
+       01 POS PIC 9(4).
+       01 ROW-OFFSET PIC S9.
+       01 COLUMN-OFFSET PIC S9.
+       01 NEIGHBORS PIC 9 VALUE 0.
+       01 WS-GENERATION PIC 9(10) VALUE 0.
+       LINKAGE SECTION.
+       01 PARM-DATA.
+           05 PARM-LENGTH PIC S9(4) COMP.
+           05 PARM-TEXT PIC X(80).
+       PROCEDURE DIVISION USING PARM-DATA.
+           IF PARM-LENGTH > 0 THEN
+               PERFORM PARSE-PARM
+           END-IF.
+           IF WS-PATTERN-NAME = SPACES THEN
+               MOVE "glider" TO WS-PATTERN-NAME
+           END-IF.
+           MOVE ALL "0" TO NEW-WORLD.
+           PERFORM SELECT-PATTERN.
+           IF WS-PATTERN-ROWS > 0 THEN
+               PERFORM PLACE-PATTERN
+           END-IF.
+           OPEN OUTPUT BATCH-OUTPUT-FILE.
+           MOVE 0 TO WS-GENERATION.
+           PERFORM COUNT-POPULATION.
+           PERFORM WRITE-GENERATION-RECORD.
+           PERFORM VARYING WS-GEN-COUNTER FROM 1 BY 1
+                    UNTIL WS-GEN-COUNTER > WS-GENERATIONS-REQUESTED
+               MOVE NEW-WORLD TO OLD-WORLD
+               PERFORM VARYING ROW-COUNTER FROM 1 BY 1
+                        UNTIL ROW-COUNTER > TOTAL-ROWS
+                   PERFORM ITERATE-CELL
+                       VARYING COLUMN-COUNTER FROM 1 BY 1
+                       UNTIL COLUMN-COUNTER > TOTAL-COLUMNS
+               END-PERFORM
+               ADD 1 TO WS-GENERATION
+               PERFORM COUNT-POPULATION
+               PERFORM WRITE-GENERATION-RECORD
+           END-PERFORM.
+           CLOSE BATCH-OUTPUT-FILE.
+           STOP RUN.
+       PARSE-PARM.
+           MOVE SPACES TO WS-GENERATIONS-TEXT.
+           MOVE SPACES TO WS-PATTERN-NAME.
+           UNSTRING PARM-TEXT(1:PARM-LENGTH) DELIMITED BY "," OR " "
+               INTO WS-GENERATIONS-TEXT WS-PATTERN-NAME.
+           IF FUNCTION NUMVAL(WS-GENERATIONS-TEXT) > 0 THEN
+               COMPUTE WS-GENERATIONS-REQUESTED =
+                   FUNCTION NUMVAL(WS-GENERATIONS-TEXT)
+           END-IF.
+       WRITE-GENERATION-RECORD.
+           MOVE SPACES TO BOR-LABEL.
+           STRING "GEN " DELIMITED BY SIZE
+               WS-GENERATION DELIMITED BY SIZE
+               " POP " DELIMITED BY SIZE
+               WS-POPULATION DELIMITED BY SIZE
+               INTO BOR-LABEL.
+           MOVE NEW-WORLD TO BOR-WORLD.
+           WRITE BATCH-OUTPUT-REC.
+       COPY "liferules.cpy".
